@@ -10,38 +10,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT-FILE.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MOOD-FILE ASSIGN TO "MOOD-FILE.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TASKS-FILE ASSIGN TO "TASKS-FILE.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT BADGES-FILE ASSIGN TO "BADGES-FILE.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "AcctSel.cpy".
+           COPY "MoodSel.cpy".
+           COPY "TaskSel.cpy".
+           COPY "BdgeSel.cpy".
+           COPY "LogSel.cpy".
        
       *************FILE DEFINITION FOR ALL THE FILES NEEDED*************
        DATA DIVISION.
        FILE SECTION.
-       FD ACCOUNT-FILE.
-       01 ACCOUNT-FILE-RECORD.
-           05 USER-NAME                      PIC X(20).
-           05 USER-PASSWORD                  PIC X(20).
-           05 USER-ACCOUNT-CREATED           PIC X(20).
-       FD MOOD-FILE.
-       01 MOOD-FILE-RECORD.
-           05 MOOD-USER                      PIC X(20).
-           05 MOOD-DATE                      PIC X(20).
-           05 MOOD-STATUS                    PIC 9.
-       FD TASKS-FILE.
-       01 TASKS-FILE-RECORD.
-           05 TASKS-USER                     PIC X(20).
-           05 TASKS-DATE                     PIC X(20).
-           05 TASKS-DESCRIPTION              PIC X(30).
-           05 TASKS-STATUS                   PIC 9.
-       FD BADGES-FILE.
-       01 BADGES-FILE-RECORD.
-           05 BADGE-USER                     PIC X(20).
-           05 USER-CURRENT-BADGE             PIC 9.
+       COPY "AcctRec.cpy".
+       COPY "MoodRec.cpy".
+       COPY "TaskRec.cpy".
+       COPY "BdgeRec.cpy".
+       COPY "LogRec.cpy".
 
       *******************VARIABLES USED ON OUR PROGRAM******************
        WORKING-STORAGE SECTION.
@@ -57,6 +39,9 @@
        01 USER-TASK-STATUS          PIC X(1).
        01 USER-TASK-DATE            PIC X(20).
        01 COUNT-DUE-TODAY           PIC 9 VALUE 0.
+       01 COUNT-OVERDUE             PIC 9(3) VALUE 0.
+       01 RMDR-DATE-NUMERIC         PIC 9(8).
+       01 RMDR-LILIAN               PIC 9(9).
        01 EOF                       PIC X VALUE 'N'.
        01 RAW-DATE                  PIC 9(8).
        01 TODAY-MONTH               PIC 99.    
@@ -79,7 +64,49 @@
        01 USER-CONFIRM-FLAG         PIC X(1).
        01 CONFIRM-PASSWORD-INPUT    PIC X(20).
        01 COMPARE-DATE              PIC X(20).
-       01 RETRIEVE-PASS             PIC X(20).
+       01 MAX-TASK-ID                PIC 9(06) VALUE 0.
+       01 NEXT-TASK-ID               PIC 9(06) VALUE 0.
+       01 USER-DELETE-CONFIRM        PIC X(1).
+       01 HASH-SOURCE                PIC X(20).
+       01 HASH-DIGEST                PIC X(20).
+       01 OLD-PASSWORD-INPUT         PIC X(20).
+       01 RAW-TIME                   PIC 9(8).
+       01 LOGIN-TIME-HH              PIC 99.
+       01 LOGIN-TIME-MM              PIC 99.
+       01 LOGIN-TIME-SS              PIC 99.
+       01 LOGIN-ATTEMPT-TIMESTAMP    PIC X(20).
+       01 ACCOUNT-DEACTIVATED        PIC X(1) VALUE 'N'.
+       01 TASK-JUST-COMPLETED        PIC X(1) VALUE 'N'.
+       01 STREAK-RECORD-FOUND        PIC X(1) VALUE 'N'.
+       01 STREAK-LAST-LILIAN         PIC 9(9).
+       01 STREAK-TODAY-LILIAN        PIC 9(9).
+       01 STREAK-DATE-NUMERIC        PIC 9(8).
+       01 STREAK-DAYS-SINCE          PIC S9(6).
+       01 TREND-CHOICE               PIC X(1).
+       01 TREND-WINDOW-DAYS          PIC 9(3).
+       01 TREND-COUNT-HAPPY          PIC 9(3) VALUE 0.
+       01 TREND-COUNT-SAD            PIC 9(3) VALUE 0.
+       01 TREND-COUNT-TIRED          PIC 9(3) VALUE 0.
+       01 TREND-COUNT-ANGRY          PIC 9(3) VALUE 0.
+       01 TREND-ENTRIES-FOUND        PIC 9(3) VALUE 0.
+       01 TREND-MISSING-DAYS         PIC S9(3) VALUE 0.
+       01 TREND-MOST-FREQUENT        PIC X(10).
+       01 TREND-DATE-NUMERIC         PIC 9(8).
+       01 TODAY-DATE-NUMERIC         PIC 9(8).
+       01 TODAY-LILIAN               PIC 9(9).
+       01 MOOD-LILIAN                PIC 9(9).
+       01 TREND-DAYS-AGO             PIC S9(6).
+       01 TREND-DAY-LOGGED-TABLE.
+           05 TREND-DAY-LOGGED       PIC X(1) OCCURS 30 TIMES.
+       01 TREND-DAY-INDEX            PIC 9(3).
+       01 TREND-MISSING-LILIAN       PIC 9(9).
+       01 TREND-MISSING-NUMERIC      PIC 9(8).
+       01 TREND-MISSING-DATE.
+           05 TREND-MISSING-MONTH    PIC X(2).
+           05 FILLER                 PIC X(1) VALUE "/".
+           05 TREND-MISSING-DAY      PIC X(2).
+           05 FILLER                 PIC X(1) VALUE "/".
+           05 TREND-MISSING-YEAR     PIC X(4).
 
       ********************MAIN PROCESS OF THE PROGRAM*******************
        PROCEDURE DIVISION.
@@ -186,7 +213,8 @@
            OPEN I-O TASKS-FILE
            MOVE 'N' TO EOF
            MOVE 'N' TO USER-CHANGES-MADE
-           
+           MOVE 'N' TO TASK-JUST-COMPLETED
+
            DISPLAY " "
            DISPLAY "> Enter the task description to update: " 
            WITH NO ADVANCING
@@ -255,7 +283,8 @@
                                 "Status updated to ONGOING."
                             WHEN '3'
                                 MOVE 3 TO TASKS-STATUS
-                                DISPLAY 
+                                MOVE 'Y' TO TASK-JUST-COMPLETED
+                                DISPLAY
                                 "Status updated to DONE."
                             WHEN OTHER
                                 DISPLAY 
@@ -295,6 +324,9 @@
                DISPLAY "(> <)  "
                DISPLAY " "
                PERFORM BADGE-LEVEL-III
+               IF TASK-JUST-COMPLETED = 'Y'
+                   PERFORM UPDATE-TASK-STREAK
+               END-IF
                PERFORM DASHBOARD
            ELSE IF USER-CHANGES-MADE = 'X'
                DISPLAY "(\_/)  Task not found! Please try again."
@@ -309,7 +341,76 @@
                DISPLAY " "
                PERFORM DASHBOARD
            END-IF.
-       
+
+       DELETE-TASK.
+           DISPLAY " "
+           DISPLAY "(\_/)  Delete a task!"
+           DISPLAY "(o.o)  Here are your tasks, " CURRENT-SESSION
+           DISPLAY "(> <)  "
+           PERFORM DISPLAY-TODO-TASKS
+           PERFORM DISPLAY-ONGOING-TASKS
+           PERFORM DISPLAY-DONE-TASKS
+
+           OPEN I-O TASKS-FILE
+           MOVE 'N' TO EOF
+           MOVE 'N' TO USER-CHANGES-MADE
+
+           DISPLAY " "
+           DISPLAY "> Enter the task description to delete: "
+           WITH NO ADVANCING
+           ACCEPT USER-TASK-DESCRIPTION
+
+           PERFORM UNTIL EOF = 'Y'
+           READ TASKS-FILE INTO TASKS-FILE-RECORD
+                AT END
+                    MOVE 'Y' TO EOF
+                NOT AT END
+                    IF TASKS-USER = CURRENT-SESSION
+                    AND TASKS-DESCRIPTION = USER-TASK-DESCRIPTION
+                        DISPLAY " "
+                        DISPLAY "(\_/)  You selected the task: "
+                        TASKS-DESCRIPTION
+                        DISPLAY "(o.o)  Due date is: " TASKS-DATE
+                        DISPLAY "(> <)  "
+                        DISPLAY " "
+                        DISPLAY
+                        "> Are you sure you want to delete it (Y/N)? "
+                        WITH NO ADVANCING
+                        ACCEPT USER-DELETE-CONFIRM
+
+                        IF USER-DELETE-CONFIRM = 'Y'
+                            DELETE TASKS-FILE RECORD
+                            MOVE 'Y' TO USER-CHANGES-MADE
+                        ELSE
+                            MOVE 'X' TO USER-CHANGES-MADE
+                        END-IF
+                        MOVE 'Y' TO EOF
+                    END-IF
+           END-READ
+           END-PERFORM
+           CLOSE TASKS-FILE
+
+           DISPLAY " "
+           IF USER-CHANGES-MADE = 'Y'
+               DISPLAY "(\_/)  All done! Your task has been deleted."
+               DISPLAY "(o.o)  One less thing to worry about!"
+               DISPLAY "(> <)  "
+               DISPLAY " "
+               PERFORM DASHBOARD
+           ELSE IF USER-CHANGES-MADE = 'X'
+               DISPLAY "(\_/)  No worries, the task was kept as is."
+               DISPLAY "(o.o)  Maybe next time!"
+               DISPLAY "(> <)  "
+               DISPLAY " "
+               PERFORM DASHBOARD
+           ELSE
+               DISPLAY "(\_/)  Task not found! Please try again."
+               DISPLAY "(o.o)  Make sure to enter the correct task."
+               DISPLAY "(> <)  "
+               DISPLAY " "
+               PERFORM DASHBOARD
+           END-IF.
+
        DISPLAY-TODO-TASKS.
            OPEN INPUT TASKS-FILE
            MOVE 'N' TO EOF
@@ -409,8 +510,13 @@
            OPEN INPUT ACCOUNT-FILE
            
            MOVE ZERO TO COUNT-DUE-TODAY
+           MOVE ZERO TO COUNT-OVERDUE
            MOVE CURRENT-SESSION TO TASKS-USER
 
+           CALL "DATE-CONVERT" USING TODAY-DATE TODAY-DATE-NUMERIC
+           COMPUTE TODAY-LILIAN =
+               FUNCTION INTEGER-OF-DATE(TODAY-DATE-NUMERIC)
+
            MOVE 'N' TO EOF
 
            PERFORM UNTIL EOF = 'Y'
@@ -420,23 +526,33 @@
                    NOT AT END
                        IF TASKS-USER = CURRENT-SESSION
                           AND (TASKS-STATUS = 1 OR TASKS-STATUS = 2)
-                          AND TASKS-DATE = TODAY-DATE
-                          ADD 1 TO COUNT-DUE-TODAY
+                          PERFORM CHECK-TASK-DUE-DATE
                        END-IF
                END-READ
            END-PERFORM
 
+           IF COUNT-OVERDUE > 0
+               DISPLAY " "
+               DISPLAY
+               "(\_/)  OVERDUE!"
+               DISPLAY
+               "(o.o)  You have " COUNT-OVERDUE " overdue task(s)!"
+               DISPLAY "(> <)  Please take care of them right away."
+           END-IF
+
            IF COUNT-DUE-TODAY > 0
                DISPLAY " "
-               DISPLAY 
+               DISPLAY
                "(\_/)  REMINDERS!"
-               DISPLAY 
+               DISPLAY
                "(o.o)  You have " COUNT-DUE-TODAY " task(s) due today!"
                DISPLAY "(> <)  Stay on track and complete them on time."
-           ELSE
+           END-IF
+
+           IF COUNT-OVERDUE = 0 AND COUNT-DUE-TODAY = 0
                DISPLAY " "
                DISPLAY "(\_/)  No tasks due today! Enjoy your day."
-               DISPLAY 
+               DISPLAY
                "(o.o)  Keep up the good work and stay motivated."
                DISPLAY "(> <)  "
            END-IF
@@ -444,6 +560,19 @@
            CLOSE TASKS-FILE
            CLOSE ACCOUNT-FILE.
 
+       CHECK-TASK-DUE-DATE.
+           IF TASKS-DATE(1:10) = TODAY-DATE
+               ADD 1 TO COUNT-DUE-TODAY
+           ELSE
+               CALL "DATE-CONVERT" USING TASKS-DATE(1:10)
+                   RMDR-DATE-NUMERIC
+               COMPUTE RMDR-LILIAN =
+                   FUNCTION INTEGER-OF-DATE(RMDR-DATE-NUMERIC)
+               IF RMDR-LILIAN < TODAY-LILIAN
+                   ADD 1 TO COUNT-OVERDUE
+               END-IF
+           END-IF.
+
        GET-VALID-ACTION-DASHBOARD.
            DISPLAY "> Enter your choice: " WITH NO ADVANCING.
            ACCEPT USER-CHOICE
@@ -479,32 +608,49 @@
            DISPLAY "> Enter your password: " WITH NO ADVANCING.
            ACCEPT USER-PASSWORD-INPUT.
 
+           MOVE USER-PASSWORD-INPUT TO HASH-SOURCE.
+           PERFORM HASH-PASSWORD.
+
            OPEN I-O ACCOUNT-FILE.
 
            MOVE 'N' TO ACCOUNT-FOUND.
+           MOVE 'N' TO ACCOUNT-DEACTIVATED.
            MOVE 'N' TO EOF.
 
-           PERFORM VALIDATE-USER-ACCOUNTS UNTIL EOF = 'Y' 
+           PERFORM VALIDATE-USER-ACCOUNTS UNTIL EOF = 'Y'
            OR ACCOUNT-FOUND = 'Y'.
 
            IF ACCOUNT-FOUND = 'Y'
+               PERFORM LOG-LOGIN-ATTEMPT-SUCCESS
                MOVE USER-NAME-INPUT TO CURRENT-SESSION
                DISPLAY " "
-               DISPLAY 
+               DISPLAY
                "(\_/)  Welcome! " CURRENT-SESSION
-               DISPLAY 
+               DISPLAY
                "(o.o)  You have successfully logged in."
-               DISPLAY 
+               DISPLAY
                "(> <)  Enjoy your study session."
                DISPLAY " "
                PERFORM MOOD-TRACKER
+           ELSE IF ACCOUNT-DEACTIVATED = 'Y'
+               PERFORM LOG-LOGIN-ATTEMPT-FAILURE
+               DISPLAY " "
+               DISPLAY
+               "(\_/)  This account has been deactivated."
+               DISPLAY
+               "(o.o)  Please contact support for assistance."
+               DISPLAY "(> <)  "
+               DISPLAY " "
+               CLOSE ACCOUNT-FILE
+               PERFORM ACCOUNT-MENU
            ELSE
+               PERFORM LOG-LOGIN-ATTEMPT-FAILURE
                DISPLAY " "
-               DISPLAY 
+               DISPLAY
                "(\_/)  Invalid username or password!"
-               DISPLAY 
+               DISPLAY
                "(o.o)  Please check your credentials and try again."
-               DISPLAY 
+               DISPLAY
                "(> <)  If you don't have an account, please sign up."
                DISPLAY " "
                CLOSE ACCOUNT-FILE
@@ -513,14 +659,48 @@
 
            CLOSE ACCOUNT-FILE.
 
+       LOG-LOGIN-ATTEMPT-SUCCESS.
+           MOVE 'S' TO LOGIN-AUDIT-RESULT
+           PERFORM WRITE-LOGIN-AUDIT-RECORD.
+
+       LOG-LOGIN-ATTEMPT-FAILURE.
+           MOVE 'F' TO LOGIN-AUDIT-RESULT
+           PERFORM WRITE-LOGIN-AUDIT-RECORD.
+
+       WRITE-LOGIN-AUDIT-RECORD.
+           ACCEPT RAW-TIME FROM TIME
+           MOVE RAW-TIME(1:2) TO LOGIN-TIME-HH
+           MOVE RAW-TIME(3:2) TO LOGIN-TIME-MM
+           MOVE RAW-TIME(5:2) TO LOGIN-TIME-SS
+
+           STRING TODAY-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LOGIN-TIME-HH DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  LOGIN-TIME-MM DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  LOGIN-TIME-SS DELIMITED BY SIZE
+                  INTO LOGIN-ATTEMPT-TIMESTAMP
+
+           MOVE USER-NAME-INPUT TO LOGIN-AUDIT-USER
+           MOVE LOGIN-ATTEMPT-TIMESTAMP TO LOGIN-AUDIT-WHEN
+
+           OPEN EXTEND LOGIN-AUDIT-FILE
+           WRITE LOGIN-AUDIT-RECORD
+           CLOSE LOGIN-AUDIT-FILE.
+
        VALIDATE-USER-ACCOUNTS.
            READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
                AT END
                    MOVE 'Y' TO EOF
                NOT AT END
-                   IF USER-NAME-INPUT = USER-NAME 
-                   AND USER-PASSWORD-INPUT = USER-PASSWORD
-                       MOVE 'Y' TO ACCOUNT-FOUND
+                   IF USER-NAME-INPUT = USER-NAME
+                   AND HASH-DIGEST = USER-PASSWORD
+                       IF USER-ACTIVE-FLAG = 'N'
+                           MOVE 'Y' TO ACCOUNT-DEACTIVATED
+                       ELSE
+                           MOVE 'Y' TO ACCOUNT-FOUND
+                       END-IF
                    END-IF
                END-READ.
        
@@ -552,14 +732,15 @@
                 ACCEPT USER-DATE-INPUT
                 IF USER-DATE-INPUT = COMPARE-DATE
                     DISPLAY " "
-                    DISPLAY 
+                    DISPLAY
                     "(\_/)  Account verified!"
-                    DISPLAY 
-                    "(o.o)  Here's your password: " RETRIEVE-PASS
+                    DISPLAY
+                    "(o.o)  Let's set up a new password."
                     DISPLAY "(> <)  "
                     DISPLAY " "
-                    MOVE 'N' TO ACCOUNT-FOUND
                     CLOSE ACCOUNT-FILE
+                    PERFORM RESET-USER-PASSWORD
+                    MOVE 'N' TO ACCOUNT-FOUND
                     PERFORM ACCOUNT-MENU
                 ELSE
                     DISPLAY " "
@@ -586,7 +767,43 @@
            
            MOVE 'N' TO ACCOUNT-FOUND
            CLOSE ACCOUNT-FILE.
-       
+
+       RESET-USER-PASSWORD.
+           DISPLAY "> Enter your new password: " WITH NO ADVANCING
+           ACCEPT NEW-PASSWORD-INPUT
+           DISPLAY "> Re-enter your new password: " WITH NO ADVANCING
+           ACCEPT CONFIRM-PASSWORD-INPUT
+
+           IF NEW-PASSWORD-INPUT NOT = CONFIRM-PASSWORD-INPUT
+               DISPLAY " "
+               DISPLAY "(\_/)  Passwords do not match!"
+               DISPLAY "(o.o)  Your password was not changed."
+               DISPLAY "(> <)  "
+           ELSE
+               MOVE NEW-PASSWORD-INPUT TO HASH-SOURCE
+               PERFORM HASH-PASSWORD
+
+               MOVE 'N' TO EOF
+               OPEN I-O ACCOUNT-FILE
+               PERFORM UNTIL EOF = 'Y'
+                   READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF USER-NAME = USER-NAME-INPUT
+                               MOVE HASH-DIGEST TO USER-PASSWORD
+                               REWRITE ACCOUNT-FILE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+
+               DISPLAY " "
+               DISPLAY "(\_/)  Password reset!"
+               DISPLAY "(o.o)  You can now log in with your new"
+               DISPLAY "(> <)  password."
+           END-IF.
+
        SIGN-UP.
            DISPLAY " "
            DISPLAY "(\_/)  Create your very own account!"
@@ -627,11 +844,16 @@
                       TODAY-YEAR DELIMITED BY SIZE
                       INTO TODAY-DATE
                        
+               MOVE USER-PASSWORD-INPUT TO HASH-SOURCE
+               PERFORM HASH-PASSWORD
+
                OPEN EXTEND ACCOUNT-FILE
-        
+
                MOVE USER-NAME-INPUT TO USER-NAME
-               MOVE USER-PASSWORD-INPUT TO USER-PASSWORD
+               MOVE HASH-DIGEST TO USER-PASSWORD
                MOVE TODAY-DATE TO USER-ACCOUNT-CREATED
+               MOVE 'Y' TO USER-ACTIVE-FLAG
+               MOVE 'U' TO USER-ROLE
                WRITE ACCOUNT-FILE-RECORD
            
                DISPLAY " "
@@ -655,11 +877,17 @@
                NOT AT END
                    IF USER-NAME-INPUT = USER-NAME
                    MOVE USER-ACCOUNT-CREATED to COMPARE-DATE
-                   MOVE USER-PASSWORD TO RETRIEVE-PASS
                    MOVE 'Y' TO ACCOUNT-FOUND
                    END-IF
                END-READ.
-       
+
+       HASH-PASSWORD.
+      *    Turns HASH-SOURCE into a one-way digest in HASH-DIGEST so
+      *    the plaintext password itself is never written to disk.
+      *    The algorithm itself lives in HASH-PASSWORD (HashPass.cbl)
+      *    so every program that needs it calls the same copy.
+           CALL "HASH-PASSWORD" USING HASH-SOURCE HASH-DIGEST.
+
        MOOD-TRACKER.
            CLOSE ACCOUNT-FILE
            
@@ -689,6 +917,7 @@
                MOVE CURRENT-SESSION TO MOOD-USER
                WRITE MOOD-FILE-RECORD
                CLOSE MOOD-FILE
+               PERFORM UPDATE-MOOD-STREAK
                 EVALUATE MOOD-STATUS-INPUT
                    WHEN '1'
                     DISPLAY 
@@ -788,71 +1017,96 @@
                WHEN '0'
                    PERFORM DASHBOARD
                WHEN '1'
-                   OPEN INPUT ACCOUNT-FILE
-                   MOVE 'N' TO ACCOUNT-FOUND
-
-                   PERFORM GET-PASSWORD-FOR-USER
-
-                   CLOSE ACCOUNT-FILE
                    DISPLAY " "
                    DISPLAY "(\_/)  Here's your account information:"
                    DISPLAY "(o.o)  Username: "CURRENT-SESSION
-                   DISPLAY "(> <)  Password: "CURRENT-PASSWORD
+                   DISPLAY "(> <)  "
                    DISPLAY " "
-                   DISPLAY 
+                   DISPLAY
                    "> Would you like to change your password? (Y/N): "
                    WITH NO ADVANCING
                    ACCEPT USER-CONFIRM-FLAG
 
                    IF USER-CONFIRM-FLAG = 'Y'
                        DISPLAY " "
-                       DISPLAY 
+                       DISPLAY
                        "(\_/)  Change your password!"
-                       DISPLAY 
-                       "(o.o)  Make sure to remember your new password."
-                       DISPLAY 
+                       DISPLAY
+                       "(o.o)  First, confirm your current password."
+                       DISPLAY
                        "(> <)  "
                        DISPLAY " "
-                       DISPLAY "> Enter your new password: "
+                       DISPLAY "> Enter your current password: "
                        WITH NO ADVANCING
-                       ACCEPT NEW-PASSWORD-INPUT
-                       DISPLAY " "
-                       DISPLAY "> Re-enter your new password: " 
-                       WITH NO ADVANCING
-                       ACCEPT CONFIRM-PASSWORD-INPUT
+                       ACCEPT OLD-PASSWORD-INPUT
 
-                       IF NEW-PASSWORD-INPUT = CONFIRM-PASSWORD-INPUT
-                       OPEN I-O ACCOUNT-FILE
+                       MOVE OLD-PASSWORD-INPUT TO HASH-SOURCE
+                       PERFORM HASH-PASSWORD
 
                        MOVE 'N' TO EOF
-
+                       OPEN INPUT ACCOUNT-FILE
                        PERFORM UNTIL EOF = 'Y'
                            READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
                                AT END
                                    MOVE 'Y' TO EOF
                                NOT AT END
                                    IF USER-NAME = CURRENT-SESSION
-                                       MOVE NEW-PASSWORD-INPUT 
-                                       TO USER-PASSWORD
-                                       REWRITE ACCOUNT-FILE-RECORD
-                                       DISPLAY " "
-                                       DISPLAY 
-                                "(\_/)  Password updated successfully!"
-                                       DISPLAY 
-                    "(o.o)  You can now log in with your new password."
-                                       DISPLAY "(> <)  "
-                                       CLOSE ACCOUNT-FILE
-                                       PERFORM SETTINGS
+                                       MOVE USER-PASSWORD
+                                       TO CURRENT-PASSWORD
                                    END-IF
                            END-READ
                        END-PERFORM
                        CLOSE ACCOUNT-FILE
-                       ELSE
+
+                       IF HASH-DIGEST NOT = CURRENT-PASSWORD
                            DISPLAY " "
-                           DISPLAY "(\_/)  Passwords do not match!"
+                           DISPLAY
+                           "(\_/)  That's not your current password."
                            DISPLAY "(o.o)  Please try again."
                            DISPLAY "(> <)  "
-                           PERFORM SETTINGS
+                       ELSE
+                           DISPLAY " "
+                           DISPLAY "> Enter your new password: "
+                           WITH NO ADVANCING
+                           ACCEPT NEW-PASSWORD-INPUT
+                           DISPLAY "> Re-enter your new password: "
+                           WITH NO ADVANCING
+                           ACCEPT CONFIRM-PASSWORD-INPUT
+
+                           IF NEW-PASSWORD-INPUT =
+                           CONFIRM-PASSWORD-INPUT
+                               MOVE NEW-PASSWORD-INPUT TO HASH-SOURCE
+                               PERFORM HASH-PASSWORD
+
+                               MOVE 'N' TO EOF
+                               OPEN I-O ACCOUNT-FILE
+                               PERFORM UNTIL EOF = 'Y'
+                                   READ ACCOUNT-FILE
+                                   INTO ACCOUNT-FILE-RECORD
+                                       AT END
+                                           MOVE 'Y' TO EOF
+                                       NOT AT END
+                                           IF USER-NAME =
+                                           CURRENT-SESSION
+                                           MOVE HASH-DIGEST
+                                           TO USER-PASSWORD
+                                           REWRITE ACCOUNT-FILE-RECORD
+                                           END-IF
+                                   END-READ
+                               END-PERFORM
+                               CLOSE ACCOUNT-FILE
+                               DISPLAY " "
+                               DISPLAY
+                                "(\_/)  Password updated successfully!"
+                               DISPLAY
+                    "(o.o)  You can now log in with your new password."
+                               DISPLAY "(> <)  "
+                           ELSE
+                               DISPLAY " "
+                               DISPLAY "(\_/)  Passwords do not match!"
+                               DISPLAY "(o.o)  Please try again."
+                               DISPLAY "(> <)  "
+                           END-IF
                        END-IF
                   END-IF
                   PERFORM GET-VALID-ACTION-SETTINGS
@@ -871,16 +1125,6 @@
                    PERFORM GET-VALID-ACTION-SETTINGS
            END-EVALUATE.
 
-       GET-PASSWORD-FOR-USER.
-           READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
-               AT END
-                   MOVE 'Y' TO EOF
-               NOT AT END
-                   IF USER-NAME = CURRENT-SESSION 
-                       MOVE USER-PASSWORD TO CURRENT-PASSWORD
-                   END-IF
-           END-READ.
-
        SUPPORT.
            DISPLAY " "
            DISPLAY "                                     .----------."
@@ -1002,7 +1246,7 @@
            DISPLAY "     / / / ___ |___/ / /| |___/ /     |  '--' I|"
            DISPLAY "    /_/ /_/  |_/____/_/ |_/____/      '--------'"
            DISPLAY "==================================================="
-           DISPLAY "|[1] ADD TASK            | [2] UPDATE TASK        |"
+           DISPLAY "|[1] ADD |[2] UPDATE |[3] DELETE TASK             |"
            DISPLAY"===================================================="
 
            DISPLAY " "
@@ -1028,17 +1272,19 @@
                 PERFORM ADD-TASK
             WHEN '2'
                 PERFORM UPDATE-TASK
+            WHEN '3'
+                PERFORM DELETE-TASK
             WHEN OTHER
                 DISPLAY " "
-                DISPLAY 
-                "(\_/)  Oops! Please select only between 1 and 2."
-                DISPLAY 
+                DISPLAY
+                "(\_/)  Oops! Please select only between 1 and 3."
+                DISPLAY
                 "(o.o)  Let's try again. :)"
                 DISPLAY "(> <) "
                 DISPLAY " "
                 PERFORM GET-VALID-ACTION-TASKS
             END-EVALUATE.
-        
+
        ADD-TASK.
             DISPLAY " "
             DISPLAY "(\_/)  Add a new task!"
@@ -1056,10 +1302,13 @@
             "> Enter the status [1] TO-DO, [2] ONGOING [3] DONE: " 
             WITH NO ADVANCING
             ACCEPT USER-TASK-STATUS
-            
+
+            PERFORM GET-NEXT-TASK-ID
+
             OPEN INPUT ACCOUNT-FILE
-            OPEN EXTEND TASKS-FILE
-            
+            OPEN I-O TASKS-FILE
+
+            MOVE NEXT-TASK-ID TO TASKS-ID
             MOVE CURRENT-SESSION TO TASKS-USER
             MOVE USER-TASK-DESCRIPTION TO TASKS-DESCRIPTION
             MOVE USER-DATE-INPUT TO TASKS-DATE
@@ -1076,8 +1325,31 @@
             CLOSE ACCOUNT-FILE
             CLOSE TASKS-FILE
             PERFORM BADGE-LEVEL-II
+            IF USER-TASK-STATUS = '3'
+                MOVE 'Y' TO TASK-JUST-COMPLETED
+                PERFORM UPDATE-TASK-STREAK
+            END-IF
             PERFORM DASHBOARD.
-       
+
+       GET-NEXT-TASK-ID.
+           MOVE 'N' TO EOF
+           MOVE ZERO TO MAX-TASK-ID
+           OPEN INPUT TASKS-FILE
+
+           PERFORM UNTIL EOF = 'Y'
+               READ TASKS-FILE INTO TASKS-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF TASKS-ID > MAX-TASK-ID
+                           MOVE TASKS-ID TO MAX-TASK-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TASKS-FILE
+           ADD 1 TO MAX-TASK-ID GIVING NEXT-TASK-ID.
+
        STAT.
            DISPLAY " "
            DISPLAY "                                    .----------."
@@ -1088,6 +1360,7 @@
            DISPLAY "  \__/ \/  \_/ \_/\/    \___/\__/   '----------'"
            DISPLAY "==================================================="
            DISPLAY "| [1] LOGS             |  [2] ACHIEVEMENTS        |"
+           DISPLAY "| [3] MOOD TRENDS      |                          |"
            DISPLAY"===================================================="
            DISPLAY " "
            DISPLAY "(\_/)"
@@ -1114,10 +1387,12 @@
                 PERFORM LOGS
            WHEN '2'
                 PERFORM ACHIEVEMENTS
+           WHEN '3'
+                PERFORM MOOD-TREND
            WHEN OTHER
                 DISPLAY " "
-                DISPLAY 
-                "(\_/)  Oops! Please select only between 1 and 2."
+                DISPLAY
+                "(\_/)  Oops! Please select only between 1 and 3."
                 DISPLAY 
                 "(o.o)  Let's try again. :)"
                 DISPLAY "(> <) "
@@ -1162,8 +1437,143 @@
 
            CLOSE MOOD-FILE
            
-           PERFORM GET-VALID-ACTION-STAT.    
-       
+           PERFORM GET-VALID-ACTION-STAT.
+
+       MOOD-TREND.
+           DISPLAY " "
+           DISPLAY
+           "(\_/)  Hi! " CURRENT-SESSION
+           DISPLAY
+           "(o.o)  Would you like a [W]eekly or [M]onthly trend?"
+           DISPLAY "(> <)  "
+           DISPLAY " "
+           DISPLAY "> Enter your choice: " WITH NO ADVANCING
+           ACCEPT TREND-CHOICE
+
+           IF TREND-CHOICE = 'M' OR TREND-CHOICE = 'm'
+               MOVE 30 TO TREND-WINDOW-DAYS
+           ELSE
+               MOVE 7 TO TREND-WINDOW-DAYS
+           END-IF
+
+           PERFORM COMPUTE-MOOD-TREND
+
+           PERFORM GET-VALID-ACTION-STAT.
+
+       COMPUTE-MOOD-TREND.
+           MOVE ZERO TO TREND-COUNT-HAPPY
+           MOVE ZERO TO TREND-COUNT-SAD
+           MOVE ZERO TO TREND-COUNT-TIRED
+           MOVE ZERO TO TREND-COUNT-ANGRY
+           MOVE ZERO TO TREND-ENTRIES-FOUND
+
+           PERFORM VARYING TREND-DAY-INDEX FROM 1 BY 1
+               UNTIL TREND-DAY-INDEX > TREND-WINDOW-DAYS
+               MOVE 'N' TO TREND-DAY-LOGGED(TREND-DAY-INDEX)
+           END-PERFORM
+
+           CALL "DATE-CONVERT" USING TODAY-DATE TODAY-DATE-NUMERIC
+           COMPUTE TODAY-LILIAN =
+               FUNCTION INTEGER-OF-DATE(TODAY-DATE-NUMERIC)
+
+           OPEN INPUT MOOD-FILE
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               READ MOOD-FILE INTO MOOD-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF MOOD-USER = CURRENT-SESSION
+                           PERFORM TALLY-ONE-MOOD-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOOD-FILE
+
+           MOVE ZERO TO TREND-MISSING-DAYS
+           PERFORM VARYING TREND-DAY-INDEX FROM 1 BY 1
+               UNTIL TREND-DAY-INDEX > TREND-WINDOW-DAYS
+               IF TREND-DAY-LOGGED(TREND-DAY-INDEX) = 'N'
+                   ADD 1 TO TREND-MISSING-DAYS
+               END-IF
+           END-PERFORM
+
+           PERFORM FIND-MOST-FREQUENT-MOOD
+
+           DISPLAY " "
+           DISPLAY "Mood trend for the last " TREND-WINDOW-DAYS " days:"
+           DISPLAY "----------------------------------------------"
+           DISPLAY "Happy: " TREND-COUNT-HAPPY
+           DISPLAY "Sad: " TREND-COUNT-SAD
+           DISPLAY "Tired: " TREND-COUNT-TIRED
+           DISPLAY "Angry: " TREND-COUNT-ANGRY
+           DISPLAY "Days with no log entry: " TREND-MISSING-DAYS
+           PERFORM DISPLAY-MISSING-MOOD-DAYS
+           DISPLAY "Most frequent mood: " TREND-MOST-FREQUENT.
+
+       DISPLAY-MISSING-MOOD-DAYS.
+           PERFORM VARYING TREND-DAY-INDEX FROM 1 BY 1
+               UNTIL TREND-DAY-INDEX > TREND-WINDOW-DAYS
+               IF TREND-DAY-LOGGED(TREND-DAY-INDEX) = 'N'
+                   COMPUTE TREND-MISSING-LILIAN =
+                       TODAY-LILIAN - (TREND-DAY-INDEX - 1)
+                   COMPUTE TREND-MISSING-NUMERIC =
+                       FUNCTION DATE-OF-INTEGER(TREND-MISSING-LILIAN)
+                   MOVE TREND-MISSING-NUMERIC(5:2) TO
+                       TREND-MISSING-MONTH
+                   MOVE TREND-MISSING-NUMERIC(7:2) TO TREND-MISSING-DAY
+                   MOVE TREND-MISSING-NUMERIC(1:4) TO
+                       TREND-MISSING-YEAR
+                   DISPLAY "  Missing: " TREND-MISSING-DATE
+               END-IF
+           END-PERFORM.
+
+       TALLY-ONE-MOOD-ENTRY.
+           CALL "DATE-CONVERT" USING MOOD-DATE(1:10) TREND-DATE-NUMERIC
+           COMPUTE MOOD-LILIAN =
+               FUNCTION INTEGER-OF-DATE(TREND-DATE-NUMERIC)
+           COMPUTE TREND-DAYS-AGO = TODAY-LILIAN - MOOD-LILIAN
+
+           IF TREND-DAYS-AGO >= 0 AND TREND-DAYS-AGO < TREND-WINDOW-DAYS
+               ADD 1 TO TREND-ENTRIES-FOUND
+               MOVE 'Y' TO TREND-DAY-LOGGED(TREND-DAYS-AGO + 1)
+               EVALUATE MOOD-STATUS
+                   WHEN 1
+                       ADD 1 TO TREND-COUNT-HAPPY
+                   WHEN 2
+                       ADD 1 TO TREND-COUNT-SAD
+                   WHEN 3
+                       ADD 1 TO TREND-COUNT-TIRED
+                   WHEN 4
+                       ADD 1 TO TREND-COUNT-ANGRY
+               END-EVALUATE
+           END-IF.
+
+       FIND-MOST-FREQUENT-MOOD.
+           MOVE "NONE YET" TO TREND-MOST-FREQUENT
+
+           IF TREND-COUNT-HAPPY > 0
+               MOVE "HAPPY" TO TREND-MOST-FREQUENT
+           END-IF
+
+           IF TREND-COUNT-SAD > 0
+           AND TREND-COUNT-SAD >= TREND-COUNT-HAPPY
+               MOVE "SAD" TO TREND-MOST-FREQUENT
+           END-IF
+
+           IF TREND-COUNT-TIRED > 0
+           AND TREND-COUNT-TIRED >= TREND-COUNT-HAPPY
+           AND TREND-COUNT-TIRED >= TREND-COUNT-SAD
+               MOVE "TIRED" TO TREND-MOST-FREQUENT
+           END-IF
+
+           IF TREND-COUNT-ANGRY > 0
+           AND TREND-COUNT-ANGRY >= TREND-COUNT-HAPPY
+           AND TREND-COUNT-ANGRY >= TREND-COUNT-SAD
+           AND TREND-COUNT-ANGRY >= TREND-COUNT-TIRED
+               MOVE "ANGRY" TO TREND-MOST-FREQUENT
+           END-IF.
+
        ACHIEVEMENTS.
            PERFORM BADGES.
        
@@ -1202,6 +1612,20 @@
            DISPLAY "|  '----'IV|"
            DISPLAY "'----------'"
 
+           DISPLAY ".----------."
+           DISPLAY "|V .----.  |    > 5-day mood logging streak"
+           DISPLAY "|   *  *   |"
+           DISPLAY "|    ..    |"
+           DISPLAY "|  '----'V |"
+           DISPLAY "'----------'"
+
+           DISPLAY ".----------."
+           DISPLAY "|VI.----.  |    > 3-day task completion streak"
+           DISPLAY "|   *  *   |"
+           DISPLAY "|   ----   |"
+           DISPLAY "|  '----'VI|"
+           DISPLAY "'----------'"
+
            DISPLAY " "
            DISPLAY "(\_/)  "
            DISPLAY "(o.o)  Your current level:"
@@ -1255,6 +1679,20 @@
                 DISPLAY "|    \/    |  Keep up the good work. <3"
                                   DISPLAY "|  '----'IV|"
                                   DISPLAY "'----------'"
+                              WHEN 5
+                                  DISPLAY ".----------."
+                                  DISPLAY "|V .----.  |"
+                DISPLAY "|   *  *   |  Congrats on a 5-day mood"
+                DISPLAY "|    ..    |  logging streak! Keep it up."
+                                  DISPLAY "|  '----'V |"
+                                  DISPLAY "'----------'"
+                              WHEN 6
+                                  DISPLAY ".----------."
+                                  DISPLAY "|VI.----.  |"
+                DISPLAY "|   *  *   |  Congrats on a 3-day task"
+                DISPLAY "|   ----   |  completion streak! Keep it up."
+                                  DISPLAY "|  '----'VI|"
+                                  DISPLAY "'----------'"
                           END-EVALUATE
                           MOVE 'Y' TO BADGE-FOUND
                        END-IF
@@ -1310,6 +1748,10 @@
                                IF USER-CURRENT-BADGE < BADGE
                                MOVE USER-NAME TO BADGE-USER
                                MOVE BADGE TO USER-CURRENT-BADGE
+                               MOVE ZERO TO BADGE-MOOD-STREAK
+                               MOVE ZERO TO BADGE-TASK-STREAK
+                               MOVE SPACES TO BADGE-MOOD-LAST-DATE
+                               MOVE SPACES TO BADGE-TASK-LAST-DATE
                                WRITE BADGES-FILE-RECORD
                                DISPLAY " "
                                DISPLAY "(\_/)  Congratulations!"
@@ -1369,6 +1811,10 @@
                                IF USER-CURRENT-BADGE < BADGE
                                MOVE USER-NAME TO BADGE-USER
                                MOVE BADGE TO USER-CURRENT-BADGE
+                               MOVE ZERO TO BADGE-MOOD-STREAK
+                               MOVE ZERO TO BADGE-TASK-STREAK
+                               MOVE SPACES TO BADGE-MOOD-LAST-DATE
+                               MOVE SPACES TO BADGE-TASK-LAST-DATE
                                WRITE BADGES-FILE-RECORD
                                DISPLAY " "
                                DISPLAY "(\_/)  Congratulations!"
@@ -1428,6 +1874,10 @@
                                IF USER-CURRENT-BADGE < BADGE
                                MOVE USER-NAME TO BADGE-USER
                                MOVE BADGE TO USER-CURRENT-BADGE
+                               MOVE ZERO TO BADGE-MOOD-STREAK
+                               MOVE ZERO TO BADGE-TASK-STREAK
+                               MOVE SPACES TO BADGE-MOOD-LAST-DATE
+                               MOVE SPACES TO BADGE-TASK-LAST-DATE
                                WRITE BADGES-FILE-RECORD
                                DISPLAY " "
                                DISPLAY "(\_/)  Congratulations!"
@@ -1487,6 +1937,10 @@
                                IF USER-CURRENT-BADGE < BADGE
                                MOVE USER-NAME TO BADGE-USER
                                MOVE BADGE TO USER-CURRENT-BADGE
+                               MOVE ZERO TO BADGE-MOOD-STREAK
+                               MOVE ZERO TO BADGE-TASK-STREAK
+                               MOVE SPACES TO BADGE-MOOD-LAST-DATE
+                               MOVE SPACES TO BADGE-TASK-LAST-DATE
                                WRITE BADGES-FILE-RECORD
                                DISPLAY " "
                                DISPLAY "(\_/)  Congratulations!"
@@ -1502,4 +1956,181 @@
            
            CLOSE ACCOUNT-FILE
            CLOSE BADGES-FILE.   
-           
\ No newline at end of file
+           
+       UPDATE-MOOD-STREAK.
+           CALL "DATE-CONVERT" USING TODAY-DATE STREAK-DATE-NUMERIC
+           COMPUTE STREAK-TODAY-LILIAN =
+               FUNCTION INTEGER-OF-DATE(STREAK-DATE-NUMERIC)
+
+           MOVE 'N' TO STREAK-RECORD-FOUND
+           MOVE 'N' TO EOF
+           OPEN I-O BADGES-FILE
+
+           PERFORM UNTIL EOF = 'Y'
+               READ BADGES-FILE INTO BADGES-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF BADGE-USER = CURRENT-SESSION
+                           MOVE 'Y' TO STREAK-RECORD-FOUND
+                           IF BADGE-MOOD-STREAK NOT NUMERIC
+                               MOVE ZERO TO BADGE-MOOD-STREAK
+                           END-IF
+                           PERFORM APPLY-MOOD-STREAK-UPDATE
+                           REWRITE BADGES-FILE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF STREAK-RECORD-FOUND = 'N'
+               CLOSE BADGES-FILE
+               OPEN EXTEND BADGES-FILE
+               MOVE CURRENT-SESSION TO BADGE-USER
+               MOVE ZERO TO USER-CURRENT-BADGE
+               MOVE ZERO TO BADGE-TASK-STREAK
+               MOVE SPACES TO BADGE-TASK-LAST-DATE
+               MOVE 1 TO BADGE-MOOD-STREAK
+               MOVE TODAY-DATE TO BADGE-MOOD-LAST-DATE
+               WRITE BADGES-FILE-RECORD
+           END-IF
+
+           CLOSE BADGES-FILE
+
+           IF BADGE-MOOD-STREAK >= 5
+               PERFORM BADGE-LEVEL-V
+           END-IF.
+
+       APPLY-MOOD-STREAK-UPDATE.
+           IF BADGE-MOOD-LAST-DATE = SPACES
+               MOVE 1 TO BADGE-MOOD-STREAK
+           ELSE
+               CALL "DATE-CONVERT" USING BADGE-MOOD-LAST-DATE(1:10)
+                   STREAK-DATE-NUMERIC
+               COMPUTE STREAK-LAST-LILIAN =
+                   FUNCTION INTEGER-OF-DATE(STREAK-DATE-NUMERIC)
+               COMPUTE STREAK-DAYS-SINCE =
+                   STREAK-TODAY-LILIAN - STREAK-LAST-LILIAN
+               IF STREAK-DAYS-SINCE = 1
+                   ADD 1 TO BADGE-MOOD-STREAK
+               END-IF
+               IF STREAK-DAYS-SINCE > 1
+                   MOVE 1 TO BADGE-MOOD-STREAK
+               END-IF
+           END-IF
+           MOVE TODAY-DATE TO BADGE-MOOD-LAST-DATE.
+
+       BADGE-LEVEL-V.
+           MOVE 'N' TO EOF
+           OPEN I-O BADGES-FILE
+
+           PERFORM UNTIL EOF = 'Y'
+               READ BADGES-FILE INTO BADGES-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF BADGE-USER = CURRENT-SESSION
+                           IF USER-CURRENT-BADGE < 5
+                               MOVE 5 TO USER-CURRENT-BADGE
+                               REWRITE BADGES-FILE-RECORD
+                               DISPLAY " "
+                               DISPLAY "(\_/)  Congratulations!"
+                               DISPLAY
+                          "(o.o)  You have obtained Badge V for a"
+                               DISPLAY
+                          "(> <)  5-day mood logging streak!"
+                               DISPLAY " "
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BADGES-FILE.
+
+       UPDATE-TASK-STREAK.
+           CALL "DATE-CONVERT" USING TODAY-DATE STREAK-DATE-NUMERIC
+           COMPUTE STREAK-TODAY-LILIAN =
+               FUNCTION INTEGER-OF-DATE(STREAK-DATE-NUMERIC)
+
+           MOVE 'N' TO STREAK-RECORD-FOUND
+           MOVE 'N' TO EOF
+           OPEN I-O BADGES-FILE
+
+           PERFORM UNTIL EOF = 'Y'
+               READ BADGES-FILE INTO BADGES-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF BADGE-USER = CURRENT-SESSION
+                           MOVE 'Y' TO STREAK-RECORD-FOUND
+                           IF BADGE-TASK-STREAK NOT NUMERIC
+                               MOVE ZERO TO BADGE-TASK-STREAK
+                           END-IF
+                           PERFORM APPLY-TASK-STREAK-UPDATE
+                           REWRITE BADGES-FILE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF STREAK-RECORD-FOUND = 'N'
+               CLOSE BADGES-FILE
+               OPEN EXTEND BADGES-FILE
+               MOVE CURRENT-SESSION TO BADGE-USER
+               MOVE ZERO TO USER-CURRENT-BADGE
+               MOVE ZERO TO BADGE-MOOD-STREAK
+               MOVE SPACES TO BADGE-MOOD-LAST-DATE
+               MOVE 1 TO BADGE-TASK-STREAK
+               MOVE TODAY-DATE TO BADGE-TASK-LAST-DATE
+               WRITE BADGES-FILE-RECORD
+           END-IF
+
+           CLOSE BADGES-FILE
+
+           IF BADGE-TASK-STREAK >= 3
+               PERFORM BADGE-LEVEL-VI
+           END-IF.
+
+       APPLY-TASK-STREAK-UPDATE.
+           IF BADGE-TASK-LAST-DATE = SPACES
+               MOVE 1 TO BADGE-TASK-STREAK
+           ELSE
+               CALL "DATE-CONVERT" USING BADGE-TASK-LAST-DATE(1:10)
+                   STREAK-DATE-NUMERIC
+               COMPUTE STREAK-LAST-LILIAN =
+                   FUNCTION INTEGER-OF-DATE(STREAK-DATE-NUMERIC)
+               COMPUTE STREAK-DAYS-SINCE =
+                   STREAK-TODAY-LILIAN - STREAK-LAST-LILIAN
+               IF STREAK-DAYS-SINCE = 1
+                   ADD 1 TO BADGE-TASK-STREAK
+               END-IF
+               IF STREAK-DAYS-SINCE > 1
+                   MOVE 1 TO BADGE-TASK-STREAK
+               END-IF
+           END-IF
+           MOVE TODAY-DATE TO BADGE-TASK-LAST-DATE.
+
+       BADGE-LEVEL-VI.
+           MOVE 'N' TO EOF
+           OPEN I-O BADGES-FILE
+
+           PERFORM UNTIL EOF = 'Y'
+               READ BADGES-FILE INTO BADGES-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF BADGE-USER = CURRENT-SESSION
+                           IF USER-CURRENT-BADGE < 6
+                               MOVE 6 TO USER-CURRENT-BADGE
+                               REWRITE BADGES-FILE-RECORD
+                               DISPLAY " "
+                               DISPLAY "(\_/)  Congratulations!"
+                               DISPLAY
+                          "(o.o)  You have obtained Badge VI for a"
+                               DISPLAY
+                          "(> <)  3-day task completion streak!"
+                               DISPLAY " "
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BADGES-FILE.

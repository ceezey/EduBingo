@@ -0,0 +1,158 @@
+      *******************THE METADATA FOR OUR PROGRAM*******************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDU-EXPORT.
+       AUTHOR. GROUP 1.
+       DATE-WRITTEN. 08/09/2026.
+       SECURITY. AUTHORIZED PERSONNEL ONLY.
+       REMARKS. EXPORTS A USER'S (OR EVERY USER'S) TASKS-FILE AND
+           MOOD-FILE ROWS TO COMMA-DELIMITED CSV FILES WITH HEADER
+           ROWS, SO THEY CAN BE OPENED IN A SPREADSHEET.
+
+      *******FILES USED FOR PROCESSING INPUT AND GENERATING OUTPUT******
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TaskSel.cpy".
+           COPY "MoodSel.cpy".
+           SELECT TASK-EXPORT-FILE ASSIGN TO "TASK-EXPORT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOOD-EXPORT-FILE ASSIGN TO "MOOD-EXPORT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *************FILE DEFINITION FOR ALL THE FILES NEEDED*************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "TaskRec.cpy".
+       COPY "MoodRec.cpy".
+       FD TASK-EXPORT-FILE.
+       01 TASK-EXPORT-LINE               PIC X(90).
+       FD MOOD-EXPORT-FILE.
+       01 MOOD-EXPORT-LINE               PIC X(60).
+
+      *******************VARIABLES USED ON OUR PROGRAM******************
+       WORKING-STORAGE SECTION.
+       01 EOF                        PIC X(1) VALUE 'N'.
+       01 EXPORT-USER-INPUT          PIC X(20).
+       01 EXPORT-ALL-FLAG            PIC X(1) VALUE 'N'.
+       01 EXPORT-ID-DISPLAY          PIC Z(5)9.
+       01 EXPORT-STATUS-DISPLAY      PIC 9.
+       01 ESCAPED-DESCRIPTION        PIC X(60).
+       01 ESCAPE-SOURCE-INDEX        PIC 9(02).
+       01 ESCAPE-OUT-INDEX           PIC 9(02).
+       01 ESCAPE-ONE-CHAR            PIC X(1).
+
+      ********************MAIN PROCESS OF THE PROGRAM*******************
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM PROMPT-EXPORT-SCOPE.
+           PERFORM EXPORT-TASKS.
+           PERFORM EXPORT-MOOD.
+           DISPLAY " ".
+           DISPLAY "Export complete: TASK-EXPORT.csv, MOOD-EXPORT.csv".
+           STOP RUN.
+
+       PROMPT-EXPORT-SCOPE.
+           DISPLAY " "
+           DISPLAY "Enter a username to export, or ALL for every user:"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT EXPORT-USER-INPUT
+
+           IF EXPORT-USER-INPUT = "ALL"
+               MOVE 'Y' TO EXPORT-ALL-FLAG
+           ELSE
+               MOVE 'N' TO EXPORT-ALL-FLAG
+           END-IF.
+
+       EXPORT-TASKS.
+           OPEN OUTPUT TASK-EXPORT-FILE
+           MOVE "USERNAME,TASK-ID,DESCRIPTION,DUE-DATE,STATUS"
+               TO TASK-EXPORT-LINE
+           WRITE TASK-EXPORT-LINE
+
+           MOVE 'N' TO EOF
+           OPEN INPUT TASKS-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ TASKS-FILE INTO TASKS-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF EXPORT-ALL-FLAG = 'Y'
+                       OR TASKS-USER = EXPORT-USER-INPUT
+                           PERFORM WRITE-TASK-EXPORT-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASKS-FILE
+           CLOSE TASK-EXPORT-FILE.
+
+       WRITE-TASK-EXPORT-LINE.
+           MOVE TASKS-ID TO EXPORT-ID-DISPLAY
+           MOVE TASKS-STATUS TO EXPORT-STATUS-DISPLAY
+           PERFORM ESCAPE-TASK-DESCRIPTION
+
+           STRING FUNCTION TRIM(TASKS-USER) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(EXPORT-ID-DISPLAY) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  FUNCTION TRIM(ESCAPED-DESCRIPTION) DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  FUNCTION TRIM(TASKS-DATE) DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  EXPORT-STATUS-DISPLAY DELIMITED BY SIZE
+                  INTO TASK-EXPORT-LINE
+           WRITE TASK-EXPORT-LINE.
+
+       ESCAPE-TASK-DESCRIPTION.
+      *    Doubles any embedded quote character in TASKS-DESCRIPTION
+      *    so the quoted CSV field it lands in stays well-formed.
+           MOVE SPACES TO ESCAPED-DESCRIPTION
+           MOVE 1 TO ESCAPE-OUT-INDEX
+           PERFORM VARYING ESCAPE-SOURCE-INDEX FROM 1 BY 1
+                   UNTIL ESCAPE-SOURCE-INDEX > 30
+               MOVE TASKS-DESCRIPTION(ESCAPE-SOURCE-INDEX:1)
+                   TO ESCAPE-ONE-CHAR
+               MOVE ESCAPE-ONE-CHAR
+                   TO ESCAPED-DESCRIPTION(ESCAPE-OUT-INDEX:1)
+               ADD 1 TO ESCAPE-OUT-INDEX
+               IF ESCAPE-ONE-CHAR = QUOTE
+                   MOVE ESCAPE-ONE-CHAR
+                       TO ESCAPED-DESCRIPTION(ESCAPE-OUT-INDEX:1)
+                   ADD 1 TO ESCAPE-OUT-INDEX
+               END-IF
+           END-PERFORM.
+
+       EXPORT-MOOD.
+           OPEN OUTPUT MOOD-EXPORT-FILE
+           MOVE "USERNAME,DATE,MOOD-CODE" TO MOOD-EXPORT-LINE
+           WRITE MOOD-EXPORT-LINE
+
+           MOVE 'N' TO EOF
+           OPEN INPUT MOOD-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ MOOD-FILE INTO MOOD-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF EXPORT-ALL-FLAG = 'Y'
+                       OR MOOD-USER = EXPORT-USER-INPUT
+                           PERFORM WRITE-MOOD-EXPORT-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOOD-FILE
+           CLOSE MOOD-EXPORT-FILE.
+
+       WRITE-MOOD-EXPORT-LINE.
+           STRING FUNCTION TRIM(MOOD-USER) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  FUNCTION TRIM(MOOD-DATE) DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  MOOD-STATUS DELIMITED BY SIZE
+                  INTO MOOD-EXPORT-LINE
+           WRITE MOOD-EXPORT-LINE.

@@ -0,0 +1,362 @@
+      *******************THE METADATA FOR OUR PROGRAM*******************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDU-ADMIN.
+       AUTHOR. GROUP 1.
+       DATE-WRITTEN. 08/09/2026.
+       SECURITY. AUTHORIZED PERSONNEL ONLY.
+       REMARKS. STAFF-ONLY ADMIN CONSOLE - LIST ACCOUNTS, VIEW A
+           USER'S TASKS/MOOD/BADGES READ-ONLY, AND FORCE A PASSWORD
+           RESET OR DEACTIVATE AN ACCOUNT WITHOUT NEEDING THAT USER'S
+           OWN PASSWORD. THE GATE ITSELF IS A REAL ACCOUNT-FILE ROW
+           WITH USER-ROLE = 'S' AND A HASHED PASSWORD, CHECKED THE
+           SAME WAY EDU-BINGO CHECKS AN ORDINARY LOGIN, SO STAFF
+           ACCESS CAN BE ROTATED OR REVOKED WITHOUT RECOMPILING.
+
+      *******FILES USED FOR PROCESSING INPUT AND GENERATING OUTPUT******
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AcctSel.cpy".
+           COPY "MoodSel.cpy".
+           COPY "TaskSel.cpy".
+           COPY "BdgeSel.cpy".
+
+      *************FILE DEFINITION FOR ALL THE FILES NEEDED*************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "AcctRec.cpy".
+       COPY "MoodRec.cpy".
+       COPY "TaskRec.cpy".
+       COPY "BdgeRec.cpy".
+
+      *******************VARIABLES USED ON OUR PROGRAM******************
+       WORKING-STORAGE SECTION.
+       01 STAFF-NAME-INPUT           PIC X(20).
+       01 STAFF-PASSWORD-INPUT       PIC X(20).
+       01 STAFF-VERIFIED             PIC X(1) VALUE 'N'.
+       01 ADMIN-CHOICE               PIC X(1).
+       01 EOF                        PIC X(1) VALUE 'N'.
+       01 LOOKUP-USER-NAME           PIC X(20).
+       01 USER-FOUND                 PIC X(1) VALUE 'N'.
+       01 NEW-PASSWORD-INPUT         PIC X(20).
+       01 CONFIRM-PASSWORD-INPUT     PIC X(20).
+       01 HASH-SOURCE                PIC X(20).
+       01 HASH-DIGEST                PIC X(20).
+       01 DEACTIVATE-CHOICE          PIC X(1).
+       01 ROLE-CHOICE                PIC X(1).
+
+      ********************MAIN PROCESS OF THE PROGRAM*******************
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY " "
+           DISPLAY "==================================================="
+           DISPLAY "|        EDU-BINGO STAFF ADMIN CONSOLE            |"
+           DISPLAY "==================================================="
+           PERFORM STAFF-LOGIN
+
+           IF STAFF-VERIFIED = 'Y'
+               PERFORM ADMIN-MENU
+           ELSE
+               DISPLAY " "
+               DISPLAY "Access denied. Closing admin console."
+           END-IF
+
+           STOP RUN.
+
+       STAFF-LOGIN.
+           DISPLAY " "
+           DISPLAY "> Enter staff username: " WITH NO ADVANCING
+           ACCEPT STAFF-NAME-INPUT
+           DISPLAY "> Enter staff password: " WITH NO ADVANCING
+           ACCEPT STAFF-PASSWORD-INPUT
+
+           MOVE STAFF-PASSWORD-INPUT TO HASH-SOURCE
+           PERFORM HASH-PASSWORD
+
+           MOVE 'N' TO STAFF-VERIFIED
+           MOVE 'N' TO EOF
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF USER-NAME = STAFF-NAME-INPUT
+                       AND USER-ROLE = 'S'
+                       AND USER-PASSWORD = HASH-DIGEST
+                       AND USER-ACTIVE-FLAG = 'Y'
+                           MOVE 'Y' TO STAFF-VERIFIED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       ADMIN-MENU.
+           DISPLAY " "
+           DISPLAY "==================================================="
+           DISPLAY "| [1] List all users                              |"
+           DISPLAY "| [2] View a user's tasks/mood/badges             |"
+           DISPLAY "| [3] Force a password reset                      |"
+           DISPLAY "| [4] Activate/deactivate an account              |"
+           DISPLAY "| [5] Grant/revoke staff access                   |"
+           DISPLAY "| [6] Exit                                        |"
+           DISPLAY "==================================================="
+           DISPLAY "> Enter your choice: " WITH NO ADVANCING
+           ACCEPT ADMIN-CHOICE
+
+           EVALUATE ADMIN-CHOICE
+               WHEN '1'
+                   PERFORM LIST-ALL-USERS
+                   PERFORM ADMIN-MENU
+               WHEN '2'
+                   PERFORM VIEW-USER-DETAIL
+                   PERFORM ADMIN-MENU
+               WHEN '3'
+                   PERFORM FORCE-PASSWORD-RESET
+                   PERFORM ADMIN-MENU
+               WHEN '4'
+                   PERFORM TOGGLE-ACCOUNT-ACTIVE
+                   PERFORM ADMIN-MENU
+               WHEN '5'
+                   PERFORM TOGGLE-STAFF-ROLE
+                   PERFORM ADMIN-MENU
+               WHEN '6'
+                   DISPLAY " "
+                   DISPLAY "Goodbye."
+               WHEN OTHER
+                   DISPLAY " "
+                   DISPLAY "Please choose between 1 and 6."
+                   PERFORM ADMIN-MENU
+           END-EVALUATE.
+
+       LIST-ALL-USERS.
+           DISPLAY " "
+           DISPLAY "USERNAME             CREATED       ACTIVE"
+           DISPLAY "----------------------------------------------"
+           MOVE 'N' TO EOF
+           OPEN INPUT ACCOUNT-FILE
+
+           PERFORM UNTIL EOF = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       DISPLAY USER-NAME " " USER-ACCOUNT-CREATED
+                           "  " USER-ACTIVE-FLAG
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE.
+
+       VIEW-USER-DETAIL.
+           DISPLAY " "
+           DISPLAY "> Enter the username to view: " WITH NO ADVANCING
+           ACCEPT LOOKUP-USER-NAME
+
+           MOVE 'N' TO USER-FOUND
+           MOVE 'N' TO EOF
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF USER-NAME = LOOKUP-USER-NAME
+                           MOVE 'Y' TO USER-FOUND
+                           DISPLAY " "
+                           DISPLAY "Account created: "
+                               USER-ACCOUNT-CREATED
+                           DISPLAY "Active: " USER-ACTIVE-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           IF USER-FOUND = 'N'
+               DISPLAY " "
+               DISPLAY "No such user."
+           ELSE
+               PERFORM DISPLAY-USER-TASKS
+               PERFORM DISPLAY-USER-MOOD
+               PERFORM DISPLAY-USER-BADGE
+           END-IF.
+
+       DISPLAY-USER-TASKS.
+           DISPLAY " "
+           DISPLAY "Tasks:"
+           DISPLAY "  ID     STATUS    DUE          DESCRIPTION"
+           MOVE 'N' TO EOF
+           OPEN INPUT TASKS-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ TASKS-FILE INTO TASKS-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF TASKS-USER = LOOKUP-USER-NAME
+                           DISPLAY "  " TASKS-ID "  " TASKS-STATUS
+                               "  " TASKS-DATE "  " TASKS-DESCRIPTION
+               END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TASKS-FILE.
+
+       DISPLAY-USER-MOOD.
+           DISPLAY " "
+           DISPLAY "Mood log:"
+           DISPLAY "  DATE                 MOOD"
+           MOVE 'N' TO EOF
+           OPEN INPUT MOOD-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ MOOD-FILE INTO MOOD-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF MOOD-USER = LOOKUP-USER-NAME
+                           DISPLAY "  " MOOD-DATE "  " MOOD-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOOD-FILE.
+
+       DISPLAY-USER-BADGE.
+           DISPLAY " "
+           DISPLAY "Badge level:"
+           MOVE 'N' TO EOF
+           OPEN INPUT BADGES-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ BADGES-FILE INTO BADGES-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF BADGE-USER = LOOKUP-USER-NAME
+                           DISPLAY "  " USER-CURRENT-BADGE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BADGES-FILE.
+
+       FORCE-PASSWORD-RESET.
+           DISPLAY " "
+           DISPLAY "> Enter the username to reset: " WITH NO ADVANCING
+           ACCEPT LOOKUP-USER-NAME
+
+           DISPLAY "> Enter the new password: " WITH NO ADVANCING
+           ACCEPT NEW-PASSWORD-INPUT
+           DISPLAY "> Re-enter the new password: " WITH NO ADVANCING
+           ACCEPT CONFIRM-PASSWORD-INPUT
+
+           IF NEW-PASSWORD-INPUT NOT = CONFIRM-PASSWORD-INPUT
+               DISPLAY " "
+               DISPLAY "Passwords do not match. Reset cancelled."
+           ELSE
+               MOVE NEW-PASSWORD-INPUT TO HASH-SOURCE
+               PERFORM HASH-PASSWORD
+
+               MOVE 'N' TO USER-FOUND
+               MOVE 'N' TO EOF
+               OPEN I-O ACCOUNT-FILE
+               PERFORM UNTIL EOF = 'Y'
+                   READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           IF USER-NAME = LOOKUP-USER-NAME
+                               MOVE 'Y' TO USER-FOUND
+                               MOVE HASH-DIGEST TO USER-PASSWORD
+                               REWRITE ACCOUNT-FILE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-FILE
+
+               IF USER-FOUND = 'Y'
+                   DISPLAY " "
+                   DISPLAY "Password reset for " LOOKUP-USER-NAME
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "No such user."
+               END-IF
+           END-IF.
+
+       TOGGLE-ACCOUNT-ACTIVE.
+           DISPLAY " "
+           DISPLAY "> Enter the username: " WITH NO ADVANCING
+           ACCEPT LOOKUP-USER-NAME
+           DISPLAY "> Activate or deactivate this account? (A/D): "
+               WITH NO ADVANCING
+           ACCEPT DEACTIVATE-CHOICE
+
+           MOVE 'N' TO USER-FOUND
+           MOVE 'N' TO EOF
+           OPEN I-O ACCOUNT-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF USER-NAME = LOOKUP-USER-NAME
+                           MOVE 'Y' TO USER-FOUND
+                           IF DEACTIVATE-CHOICE = 'A' OR
+                              DEACTIVATE-CHOICE = 'a'
+                               MOVE 'Y' TO USER-ACTIVE-FLAG
+                           ELSE
+                               MOVE 'N' TO USER-ACTIVE-FLAG
+                           END-IF
+                           REWRITE ACCOUNT-FILE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           IF USER-FOUND = 'Y'
+               DISPLAY " "
+               DISPLAY "Account updated for " LOOKUP-USER-NAME
+           ELSE
+               DISPLAY " "
+               DISPLAY "No such user."
+           END-IF.
+
+       TOGGLE-STAFF-ROLE.
+           DISPLAY " "
+           DISPLAY "> Enter the username: " WITH NO ADVANCING
+           ACCEPT LOOKUP-USER-NAME
+           DISPLAY "> Grant or revoke staff access? (G/R): "
+               WITH NO ADVANCING
+           ACCEPT ROLE-CHOICE
+
+           MOVE 'N' TO USER-FOUND
+           MOVE 'N' TO EOF
+           OPEN I-O ACCOUNT-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF USER-NAME = LOOKUP-USER-NAME
+                           MOVE 'Y' TO USER-FOUND
+                           IF ROLE-CHOICE = 'G' OR
+                              ROLE-CHOICE = 'g'
+                               MOVE 'S' TO USER-ROLE
+                           ELSE
+                               MOVE 'U' TO USER-ROLE
+                           END-IF
+                           REWRITE ACCOUNT-FILE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+
+           IF USER-FOUND = 'Y'
+               DISPLAY " "
+               DISPLAY "Staff access updated for " LOOKUP-USER-NAME
+           ELSE
+               DISPLAY " "
+               DISPLAY "No such user."
+           END-IF.
+
+       HASH-PASSWORD.
+      *    Same rolling digest as the main EDU-BINGO program, so a
+      *    password reset here matches what LOGIN expects to compare.
+      *    The algorithm itself lives in HASH-PASSWORD (HashPass.cbl)
+      *    so it can't drift between the two programs.
+           CALL "HASH-PASSWORD" USING HASH-SOURCE HASH-DIGEST.

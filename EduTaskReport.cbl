@@ -0,0 +1,206 @@
+      *******************THE METADATA FOR OUR PROGRAM*******************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDU-TASK-RPT.
+       AUTHOR. GROUP 1.
+       DATE-WRITTEN. 08/09/2026.
+       SECURITY. AUTHORIZED PERSONNEL ONLY.
+       REMARKS. BATCH REPORT - READS ACCOUNT-FILE AND TASKS-FILE AND
+           PRINTS A PER-USER TASK COMPLETION SUMMARY TO A REPORT FILE
+           SO IT CAN BE HANDED TO AN INSTRUCTOR OR PRINTED.
+
+      *******FILES USED FOR PROCESSING INPUT AND GENERATING OUTPUT******
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AcctSel.cpy".
+           COPY "TaskSel.cpy".
+           SELECT TASK-REPORT-FILE ASSIGN TO "TASK-COMPLETION-RPT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *************FILE DEFINITION FOR ALL THE FILES NEEDED*************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "AcctRec.cpy".
+       COPY "TaskRec.cpy".
+       FD TASK-REPORT-FILE.
+       01 TASK-REPORT-LINE               PIC X(80).
+
+      *******************VARIABLES USED ON OUR PROGRAM******************
+       WORKING-STORAGE SECTION.
+       01 EOF-ACCOUNTS               PIC X(1) VALUE 'N'.
+       01 EOF-TASKS                  PIC X(1) VALUE 'N'.
+       01 RAW-DATE                   PIC 9(8).
+       01 TODAY-MONTH                PIC 99.
+       01 TODAY-DAY                  PIC 99.
+       01 TODAY-YEAR                 PIC 9(4).
+       01 TODAY-DATE                 PIC X(10).
+       01 TODAY-DATE-NUMERIC         PIC 9(8).
+       01 DUE-DATE-NUMERIC           PIC 9(8).
+       01 COUNT-TODO                 PIC 9(4) VALUE 0.
+       01 COUNT-ONGOING              PIC 9(4) VALUE 0.
+       01 COUNT-DONE                 PIC 9(4) VALUE 0.
+       01 COUNT-TOTAL                PIC 9(4) VALUE 0.
+       01 COUNT-OVERDUE              PIC 9(4) VALUE 0.
+       01 COMPLETION-RATE            PIC 9(3) VALUE 0.
+       01 RATE-DISPLAY                PIC ZZ9.
+       01 TODO-DISPLAY                PIC ZZZ9.
+       01 ONGOING-DISPLAY             PIC ZZZ9.
+       01 DONE-DISPLAY                PIC ZZZ9.
+       01 TOTAL-DISPLAY               PIC ZZZ9.
+       01 OVERDUE-DISPLAY             PIC ZZZ9.
+
+      ********************MAIN PROCESS OF THE PROGRAM*******************
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM PROCESS-ALL-ACCOUNTS.
+           PERFORM FINALIZE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           ACCEPT RAW-DATE FROM DATE YYYYMMDD
+           MOVE RAW-DATE(5:2) TO TODAY-MONTH
+           MOVE RAW-DATE(7:2) TO TODAY-DAY
+           MOVE RAW-DATE(1:4) TO TODAY-YEAR
+
+           STRING TODAY-MONTH DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  TODAY-DAY DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  TODAY-YEAR DELIMITED BY SIZE
+                  INTO TODAY-DATE
+
+           CALL "DATE-CONVERT" USING TODAY-DATE TODAY-DATE-NUMERIC
+
+           OPEN OUTPUT TASK-REPORT-FILE
+
+           MOVE "EDU-BINGO TASK COMPLETION REPORT" TO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE
+
+           STRING "Generated: " DELIMITED BY SIZE
+                  TODAY-DATE DELIMITED BY SIZE
+                  INTO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE
+
+           MOVE SPACES TO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE.
+
+       PROCESS-ALL-ACCOUNTS.
+           MOVE 'N' TO EOF-ACCOUNTS
+           OPEN INPUT ACCOUNT-FILE
+
+           PERFORM UNTIL EOF-ACCOUNTS = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-ACCOUNTS
+                   NOT AT END
+                       PERFORM BUILD-USER-SECTION
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE.
+
+       BUILD-USER-SECTION.
+           MOVE ZERO TO COUNT-TODO
+           MOVE ZERO TO COUNT-ONGOING
+           MOVE ZERO TO COUNT-DONE
+           MOVE ZERO TO COUNT-TOTAL
+           MOVE ZERO TO COUNT-OVERDUE
+           MOVE ZERO TO COMPLETION-RATE
+
+           STRING "USER: " DELIMITED BY SIZE
+                  USER-NAME DELIMITED BY SIZE
+                  INTO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE
+
+           MOVE 'N' TO EOF-TASKS
+           OPEN INPUT TASKS-FILE
+
+           PERFORM UNTIL EOF-TASKS = 'Y'
+               READ TASKS-FILE INTO TASKS-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-TASKS
+                   NOT AT END
+                       IF TASKS-USER = USER-NAME
+                           PERFORM TALLY-ONE-TASK
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TASKS-FILE
+
+           IF COUNT-TOTAL > 0
+               COMPUTE COMPLETION-RATE =
+                   (COUNT-DONE * 100) / COUNT-TOTAL
+           END-IF
+
+           MOVE COUNT-TODO TO TODO-DISPLAY
+           MOVE COUNT-ONGOING TO ONGOING-DISPLAY
+           MOVE COUNT-DONE TO DONE-DISPLAY
+           MOVE COUNT-TOTAL TO TOTAL-DISPLAY
+           MOVE COMPLETION-RATE TO RATE-DISPLAY
+
+           STRING "  TO-DO: " DELIMITED BY SIZE
+                  TODO-DISPLAY DELIMITED BY SIZE
+                  "   ONGOING: " DELIMITED BY SIZE
+                  ONGOING-DISPLAY DELIMITED BY SIZE
+                  "   DONE: " DELIMITED BY SIZE
+                  DONE-DISPLAY DELIMITED BY SIZE
+                  "   TOTAL: " DELIMITED BY SIZE
+                  TOTAL-DISPLAY DELIMITED BY SIZE
+                  INTO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE
+
+           STRING "  COMPLETION RATE: " DELIMITED BY SIZE
+                  RATE-DISPLAY DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+                  INTO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE
+
+           IF COUNT-OVERDUE = 0
+               MOVE "  OVERDUE TASKS: NONE" TO TASK-REPORT-LINE
+               WRITE TASK-REPORT-LINE
+           END-IF
+
+           MOVE SPACES TO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE.
+
+       TALLY-ONE-TASK.
+           ADD 1 TO COUNT-TOTAL
+
+           EVALUATE TASKS-STATUS
+               WHEN 1
+                   ADD 1 TO COUNT-TODO
+               WHEN 2
+                   ADD 1 TO COUNT-ONGOING
+               WHEN 3
+                   ADD 1 TO COUNT-DONE
+           END-EVALUATE
+
+           IF TASKS-STATUS NOT = 3
+               CALL "DATE-CONVERT" USING TASKS-DATE(1:10)
+                   DUE-DATE-NUMERIC
+               IF DUE-DATE-NUMERIC < TODAY-DATE-NUMERIC
+                   ADD 1 TO COUNT-OVERDUE
+                   PERFORM WRITE-OVERDUE-LINE
+               END-IF
+           END-IF.
+
+       WRITE-OVERDUE-LINE.
+           IF COUNT-OVERDUE = 1
+               MOVE "  OVERDUE TASKS:" TO TASK-REPORT-LINE
+               WRITE TASK-REPORT-LINE
+           END-IF
+
+           STRING "    - " DELIMITED BY SIZE
+                  TASKS-DESCRIPTION DELIMITED BY SIZE
+                  " (was due " DELIMITED BY SIZE
+                  TASKS-DATE(1:10) DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+                  INTO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE.
+
+       FINALIZE-REPORT.
+           MOVE "END OF REPORT" TO TASK-REPORT-LINE
+           WRITE TASK-REPORT-LINE
+           CLOSE TASK-REPORT-FILE.

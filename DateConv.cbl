@@ -0,0 +1,33 @@
+      *******************THE METADATA FOR OUR PROGRAM*******************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE-CONVERT.
+       AUTHOR. GROUP 1.
+       DATE-WRITTEN. 08/09/2026.
+       SECURITY. AUTHORIZED PERSONNEL ONLY.
+       REMARKS. TURNS A MM/DD/YYYY DATE STRING INTO A YYYYMMDD NUMBER
+           SO CALLERS CAN COMPARE TWO DUE DATES CHRONOLOGICALLY
+           INSTEAD OF AS TEXT.
+
+      *******FILES USED FOR PROCESSING INPUT AND GENERATING OUTPUT******
+       ENVIRONMENT DIVISION.
+
+      *******************VARIABLES USED ON OUR PROGRAM******************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 REBUILT-YYYYMMDD           PIC X(8).
+
+       LINKAGE SECTION.
+       01 DATE-STRING-IN             PIC X(10).
+       01 DATE-NUMERIC-OUT           PIC 9(8).
+
+      ********************MAIN PROCESS OF THE PROGRAM*******************
+       PROCEDURE DIVISION USING DATE-STRING-IN DATE-NUMERIC-OUT.
+       MAIN.
+           STRING DATE-STRING-IN(7:4) DELIMITED BY SIZE
+                  DATE-STRING-IN(1:2) DELIMITED BY SIZE
+                  DATE-STRING-IN(4:2) DELIMITED BY SIZE
+                  INTO REBUILT-YYYYMMDD
+
+           MOVE REBUILT-YYYYMMDD TO DATE-NUMERIC-OUT
+
+           GOBACK.

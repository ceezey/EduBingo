@@ -0,0 +1,264 @@
+      *******************THE METADATA FOR OUR PROGRAM*******************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDU-BADGE-SYNC.
+       AUTHOR. GROUP 1.
+       DATE-WRITTEN. 08/09/2026.
+       SECURITY. AUTHORIZED PERSONNEL ONLY.
+       REMARKS. UNATTENDED NIGHTLY BATCH - WALKS EVERY ACCOUNT AND
+           RE-DERIVES THE BADGE LEVEL FROM THAT USER'S LOGIN-AUDIT
+           HISTORY, TASKS-FILE HISTORY, AND MOOD-FILE HISTORY,
+           CATCHING UP BADGES-FILE FOR ANY USER WHOSE BADGE WAS
+           MISSED DURING A LIVE SESSION. A SIGNED-UP ACCOUNT ONLY
+           EARNS BADGE I ONCE A SUCCESSFUL LOGIN-AUDIT-FILE RECORD
+           PROVES THEY ACTUALLY LOGGED IN. THE MOOD-LOGGING STREAK IS
+           RECOMPUTED DAY BY DAY FROM MOOD-FILE ITSELF (THE SAME
+           DATE-GAP LOGIC EDU-BINGO USES LIVE), NOT JUST READ OFF
+           WHATEVER BADGE-MOOD-STREAK ALREADY HOLDS, SO A STREAK THAT
+           QUALIFIED FOR BADGE V IS CAUGHT EVEN IF THE COUNTER ITSELF
+           WAS NEVER PERSISTED.
+
+      *******FILES USED FOR PROCESSING INPUT AND GENERATING OUTPUT******
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AcctSel.cpy".
+           COPY "TaskSel.cpy".
+           COPY "MoodSel.cpy".
+           COPY "BdgeSel.cpy".
+           COPY "LogSel.cpy".
+
+      *************FILE DEFINITION FOR ALL THE FILES NEEDED*************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "AcctRec.cpy".
+       COPY "TaskRec.cpy".
+       COPY "MoodRec.cpy".
+       COPY "BdgeRec.cpy".
+       COPY "LogRec.cpy".
+
+      *******************VARIABLES USED ON OUR PROGRAM******************
+       WORKING-STORAGE SECTION.
+       01 EOF-ACCOUNTS               PIC X(1) VALUE 'N'.
+       01 EOF-TASKS                  PIC X(1) VALUE 'N'.
+       01 EOF-MOOD                   PIC X(1) VALUE 'N'.
+       01 EOF-BADGES                 PIC X(1) VALUE 'N'.
+       01 EOF-LOGINS                 PIC X(1) VALUE 'N'.
+       01 DERIVED-BADGE              PIC 9 VALUE 0.
+       01 USER-HAS-LOGGED-IN         PIC X(1) VALUE 'N'.
+       01 USER-HAS-TASK              PIC X(1) VALUE 'N'.
+       01 USER-HAS-ONGOING-OR-DONE   PIC X(1) VALUE 'N'.
+       01 USER-HAS-DONE              PIC X(1) VALUE 'N'.
+       01 BADGE-RECORD-FOUND         PIC X(1) VALUE 'N'.
+       01 BADGE-CHANGED              PIC X(1) VALUE 'N'.
+       01 ACCOUNTS-CHECKED           PIC 9(5) VALUE 0.
+       01 BADGES-UPDATED             PIC 9(5) VALUE 0.
+       01 RECOMPUTED-MOOD-STREAK     PIC 9(03) VALUE 0.
+       01 RECOMPUTED-MOOD-LAST-DATE  PIC X(20).
+       01 MOOD-STREAK-DATE-NUMERIC   PIC 9(8).
+       01 MOOD-STREAK-ENTRY-LILIAN   PIC 9(9).
+       01 MOOD-STREAK-LAST-LILIAN    PIC 9(9).
+       01 MOOD-STREAK-DAYS-SINCE     PIC S9(6).
+
+      ********************MAIN PROCESS OF THE PROGRAM*******************
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "EDU-BADGE-SYNC - starting nightly badge reconcile."
+           PERFORM PROCESS-ALL-ACCOUNTS
+           DISPLAY "EDU-BADGE-SYNC - accounts checked: "
+               ACCOUNTS-CHECKED
+           DISPLAY "EDU-BADGE-SYNC - badges updated:   " BADGES-UPDATED
+           STOP RUN.
+
+       PROCESS-ALL-ACCOUNTS.
+           MOVE 'N' TO EOF-ACCOUNTS
+           OPEN INPUT ACCOUNT-FILE
+
+           PERFORM UNTIL EOF-ACCOUNTS = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-ACCOUNTS
+                   NOT AT END
+                       ADD 1 TO ACCOUNTS-CHECKED
+                       PERFORM RECONCILE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE.
+
+       RECONCILE-ONE-ACCOUNT.
+           PERFORM CHECK-LOGIN-HISTORY
+           PERFORM DERIVE-BADGE-FROM-TASKS
+           PERFORM RECOMPUTE-MOOD-STREAK
+           PERFORM APPLY-DERIVED-BADGE.
+
+       CHECK-LOGIN-HISTORY.
+           MOVE 'N' TO USER-HAS-LOGGED-IN
+
+           MOVE 'N' TO EOF-LOGINS
+           OPEN INPUT LOGIN-AUDIT-FILE
+
+           PERFORM UNTIL EOF-LOGINS = 'Y'
+               READ LOGIN-AUDIT-FILE INTO LOGIN-AUDIT-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-LOGINS
+                   NOT AT END
+                       IF LOGIN-AUDIT-USER = USER-NAME
+                       AND LOGIN-AUDIT-RESULT = 'S'
+                           MOVE 'Y' TO USER-HAS-LOGGED-IN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LOGIN-AUDIT-FILE.
+
+       DERIVE-BADGE-FROM-TASKS.
+           MOVE 'N' TO USER-HAS-TASK
+           MOVE 'N' TO USER-HAS-ONGOING-OR-DONE
+           MOVE 'N' TO USER-HAS-DONE
+
+           MOVE 'N' TO EOF-TASKS
+           OPEN INPUT TASKS-FILE
+
+           PERFORM UNTIL EOF-TASKS = 'Y'
+               READ TASKS-FILE INTO TASKS-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-TASKS
+                   NOT AT END
+                       IF TASKS-USER = USER-NAME
+                           MOVE 'Y' TO USER-HAS-TASK
+                           IF TASKS-STATUS = 2 OR TASKS-STATUS = 3
+                               MOVE 'Y' TO USER-HAS-ONGOING-OR-DONE
+                           END-IF
+                           IF TASKS-STATUS = 3
+                               MOVE 'Y' TO USER-HAS-DONE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TASKS-FILE
+
+           MOVE 0 TO DERIVED-BADGE
+           IF USER-HAS-LOGGED-IN = 'Y'
+               MOVE 1 TO DERIVED-BADGE
+           END-IF
+           IF USER-HAS-TASK = 'Y'
+               MOVE 2 TO DERIVED-BADGE
+           END-IF
+           IF USER-HAS-ONGOING-OR-DONE = 'Y'
+               MOVE 3 TO DERIVED-BADGE
+           END-IF
+           IF USER-HAS-DONE = 'Y'
+               MOVE 4 TO DERIVED-BADGE
+           END-IF.
+
+       RECOMPUTE-MOOD-STREAK.
+           MOVE ZERO TO RECOMPUTED-MOOD-STREAK
+           MOVE SPACES TO RECOMPUTED-MOOD-LAST-DATE
+
+           MOVE 'N' TO EOF-MOOD
+           OPEN INPUT MOOD-FILE
+
+           PERFORM UNTIL EOF-MOOD = 'Y'
+               READ MOOD-FILE INTO MOOD-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-MOOD
+                   NOT AT END
+                       IF MOOD-USER = USER-NAME
+                           PERFORM APPLY-RECOMPUTED-MOOD-DAY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE MOOD-FILE.
+
+       APPLY-RECOMPUTED-MOOD-DAY.
+           CALL "DATE-CONVERT" USING MOOD-DATE(1:10)
+               MOOD-STREAK-DATE-NUMERIC
+           COMPUTE MOOD-STREAK-ENTRY-LILIAN =
+               FUNCTION INTEGER-OF-DATE(MOOD-STREAK-DATE-NUMERIC)
+
+           IF RECOMPUTED-MOOD-LAST-DATE = SPACES
+               MOVE 1 TO RECOMPUTED-MOOD-STREAK
+           ELSE
+               CALL "DATE-CONVERT" USING
+                   RECOMPUTED-MOOD-LAST-DATE(1:10)
+                   MOOD-STREAK-DATE-NUMERIC
+               COMPUTE MOOD-STREAK-LAST-LILIAN =
+                   FUNCTION INTEGER-OF-DATE(MOOD-STREAK-DATE-NUMERIC)
+               COMPUTE MOOD-STREAK-DAYS-SINCE =
+                   MOOD-STREAK-ENTRY-LILIAN - MOOD-STREAK-LAST-LILIAN
+               IF MOOD-STREAK-DAYS-SINCE = 1
+                   ADD 1 TO RECOMPUTED-MOOD-STREAK
+               END-IF
+               IF MOOD-STREAK-DAYS-SINCE > 1
+                   MOVE 1 TO RECOMPUTED-MOOD-STREAK
+               END-IF
+           END-IF
+           MOVE MOOD-DATE TO RECOMPUTED-MOOD-LAST-DATE.
+
+       APPLY-DERIVED-BADGE.
+           MOVE 'N' TO BADGE-RECORD-FOUND
+           MOVE 'N' TO EOF-BADGES
+           OPEN I-O BADGES-FILE
+
+           PERFORM UNTIL EOF-BADGES = 'Y'
+               READ BADGES-FILE INTO BADGES-FILE-RECORD
+                   AT END
+                       MOVE 'Y' TO EOF-BADGES
+                   NOT AT END
+                       IF BADGE-USER = USER-NAME
+                           MOVE 'Y' TO BADGE-RECORD-FOUND
+                           MOVE 'N' TO BADGE-CHANGED
+                           IF BADGE-MOOD-STREAK NOT NUMERIC
+                               MOVE ZERO TO BADGE-MOOD-STREAK
+                           END-IF
+                           IF BADGE-TASK-STREAK NOT NUMERIC
+                               MOVE ZERO TO BADGE-TASK-STREAK
+                           END-IF
+                           IF USER-CURRENT-BADGE < DERIVED-BADGE
+                               MOVE DERIVED-BADGE TO USER-CURRENT-BADGE
+                               MOVE 'Y' TO BADGE-CHANGED
+                           END-IF
+                           IF RECOMPUTED-MOOD-STREAK > BADGE-MOOD-STREAK
+                               MOVE RECOMPUTED-MOOD-STREAK TO
+                                   BADGE-MOOD-STREAK
+                               MOVE RECOMPUTED-MOOD-LAST-DATE TO
+                                   BADGE-MOOD-LAST-DATE
+                               MOVE 'Y' TO BADGE-CHANGED
+                           END-IF
+                           IF BADGE-MOOD-STREAK >= 5
+                           AND USER-CURRENT-BADGE < 5
+                               MOVE 5 TO USER-CURRENT-BADGE
+                               MOVE 'Y' TO BADGE-CHANGED
+                           END-IF
+                           IF BADGE-TASK-STREAK >= 3
+                           AND USER-CURRENT-BADGE < 6
+                               MOVE 6 TO USER-CURRENT-BADGE
+                               MOVE 'Y' TO BADGE-CHANGED
+                           END-IF
+                           IF BADGE-CHANGED = 'Y'
+                               REWRITE BADGES-FILE-RECORD
+                               ADD 1 TO BADGES-UPDATED
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF BADGE-RECORD-FOUND = 'N'
+               CLOSE BADGES-FILE
+               OPEN EXTEND BADGES-FILE
+               MOVE USER-NAME TO BADGE-USER
+               MOVE DERIVED-BADGE TO USER-CURRENT-BADGE
+               MOVE RECOMPUTED-MOOD-STREAK TO BADGE-MOOD-STREAK
+               MOVE RECOMPUTED-MOOD-LAST-DATE TO BADGE-MOOD-LAST-DATE
+               MOVE ZERO TO BADGE-TASK-STREAK
+               MOVE SPACES TO BADGE-TASK-LAST-DATE
+               IF BADGE-MOOD-STREAK >= 5
+                   MOVE 5 TO USER-CURRENT-BADGE
+               END-IF
+               WRITE BADGES-FILE-RECORD
+               ADD 1 TO BADGES-UPDATED
+           END-IF
+
+           CLOSE BADGES-FILE.

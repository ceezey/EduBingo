@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  ACCOUNT-FILE select clause - shared by every program that
+      *  reads or maintains user accounts.
+      *****************************************************************
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT-FILE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.

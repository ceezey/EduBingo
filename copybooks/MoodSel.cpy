@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  MOOD-FILE select clause - shared by every program that
+      *  reads or maintains mood log entries.
+      *****************************************************************
+           SELECT MOOD-FILE ASSIGN TO "MOOD-FILE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.

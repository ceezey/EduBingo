@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  MOOD-FILE record layout - shared by every program that
+      *  reads or maintains mood log entries.
+      *****************************************************************
+       FD MOOD-FILE.
+       01 MOOD-FILE-RECORD.
+           05 MOOD-USER                      PIC X(20).
+           05 MOOD-DATE                      PIC X(20).
+           05 MOOD-STATUS                    PIC 9.

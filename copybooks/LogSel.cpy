@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  LOGIN-AUDIT-FILE select clause - records every login attempt,
+      *  successful or not, for security review.
+      *****************************************************************
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGIN-AUDIT-FILE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.

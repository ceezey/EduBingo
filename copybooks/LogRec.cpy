@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  LOGIN-AUDIT-FILE record layout - one row per login attempt.
+      *****************************************************************
+       FD LOGIN-AUDIT-FILE.
+       01 LOGIN-AUDIT-RECORD.
+           05 LOGIN-AUDIT-USER               PIC X(20).
+           05 LOGIN-AUDIT-WHEN                PIC X(20).
+           05 LOGIN-AUDIT-RESULT              PIC X(1).

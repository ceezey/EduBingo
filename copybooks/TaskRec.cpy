@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TASKS-FILE record layout - shared by every program that
+      *  reads or maintains a user's tasks.
+      *****************************************************************
+       FD TASKS-FILE.
+       01 TASKS-FILE-RECORD.
+           05 TASKS-ID                       PIC 9(06).
+           05 TASKS-USER                     PIC X(20).
+           05 TASKS-DATE                     PIC X(20).
+           05 TASKS-DESCRIPTION              PIC X(30).
+           05 TASKS-STATUS                   PIC 9.

@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  ACCOUNT-FILE record layout - shared by every program that
+      *  reads or maintains user accounts. USER-PASSWORD holds a
+      *  hashed digest, never the plaintext password. USER-ACTIVE-FLAG
+      *  is 'Y' for a normal account and 'N' once staff deactivate it.
+      *  USER-ROLE is 'S' for a staff account and space/'U' for an
+      *  ordinary signed-up user; only a staff account may open the
+      *  admin console.
+      *****************************************************************
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-FILE-RECORD.
+           05 USER-NAME                      PIC X(20).
+           05 USER-PASSWORD                  PIC X(20).
+           05 USER-ACCOUNT-CREATED           PIC X(20).
+           05 USER-ACTIVE-FLAG               PIC X(1).
+           05 USER-ROLE                      PIC X(1).

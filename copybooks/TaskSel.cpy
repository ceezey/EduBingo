@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  TASKS-FILE select clause - shared by every program that
+      *  reads or maintains a user's tasks. Indexed on TASKS-ID so
+      *  a single task can be added, updated or deleted without
+      *  rebuilding the whole file.
+      *****************************************************************
+           SELECT TASKS-FILE ASSIGN TO "TASKS-FILE.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TASKS-ID.

@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  BADGES-FILE record layout - shared by every program that
+      *  reads or maintains earned badges. BADGE-MOOD-STREAK and
+      *  BADGE-TASK-STREAK count consecutive calendar days with a mood
+      *  log entry and with a task completion, so streak-tier badges
+      *  can be awarded on top of the four one-shot badges.
+      *****************************************************************
+       FD BADGES-FILE.
+       01 BADGES-FILE-RECORD.
+           05 BADGE-USER                     PIC X(20).
+           05 USER-CURRENT-BADGE             PIC 9.
+           05 BADGE-MOOD-STREAK               PIC 9(03).
+           05 BADGE-MOOD-LAST-DATE            PIC X(20).
+           05 BADGE-TASK-STREAK               PIC 9(03).
+           05 BADGE-TASK-LAST-DATE            PIC X(20).

@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  BADGES-FILE select clause - shared by every program that
+      *  reads or maintains earned badges.
+      *****************************************************************
+           SELECT BADGES-FILE ASSIGN TO "BADGES-FILE.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.

@@ -0,0 +1,44 @@
+      *******************THE METADATA FOR OUR PROGRAM*******************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HASH-PASSWORD.
+       AUTHOR. GROUP 1.
+       DATE-WRITTEN. 08/09/2026.
+       SECURITY. AUTHORIZED PERSONNEL ONLY.
+       REMARKS. TURNS A PASSWORD STRING INTO A ONE-WAY DIGEST SO THE
+           SAME ALGORITHM CAN BE SHARED BY EVERY PROGRAM THAT NEEDS TO
+           WRITE OR CHECK A PASSWORD, INSTEAD OF EACH ONE KEEPING ITS
+           OWN COPY.
+
+      *******FILES USED FOR PROCESSING INPUT AND GENERATING OUTPUT******
+       ENVIRONMENT DIVISION.
+
+      *******************VARIABLES USED ON OUR PROGRAM******************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 HASH-ACCUM                 PIC 9(10) VALUE 0.
+       01 HASH-CHAR-VALUE            PIC 9(03) VALUE 0.
+       01 HASH-INDEX                 PIC 9(02) VALUE 0.
+
+       LINKAGE SECTION.
+       01 HASH-SOURCE-IN             PIC X(20).
+       01 HASH-DIGEST-OUT            PIC X(20).
+
+      ********************MAIN PROCESS OF THE PROGRAM*******************
+       PROCEDURE DIVISION USING HASH-SOURCE-IN HASH-DIGEST-OUT.
+       MAIN.
+      *    Turns HASH-SOURCE-IN into a one-way digest in
+      *    HASH-DIGEST-OUT so the plaintext password itself is never
+      *    written to disk.
+           MOVE ZERO TO HASH-ACCUM
+           PERFORM VARYING HASH-INDEX FROM 1 BY 1 UNTIL HASH-INDEX > 20
+               MOVE FUNCTION ORD(HASH-SOURCE-IN(HASH-INDEX:1))
+                   TO HASH-CHAR-VALUE
+               COMPUTE HASH-ACCUM =
+                   FUNCTION MOD(
+                       (HASH-ACCUM * 31) + HASH-CHAR-VALUE + HASH-INDEX,
+                       9999999999)
+           END-PERFORM
+           MOVE SPACES TO HASH-DIGEST-OUT
+           MOVE HASH-ACCUM TO HASH-DIGEST-OUT
+
+           GOBACK.
